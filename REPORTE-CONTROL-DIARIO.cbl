@@ -0,0 +1,176 @@
+      *================================================================*
+      *           L O G    D E    M O D I F I C A C I O N E S          *
+      *================================================================*
+      *  AUTOR       FECHA   DESCRIPCION                               *
+      * ----------- -------- ----------------------------------------- *
+      * @loo-kuhs   09/08/26 PRIMERA VERSION - CONSOLIDA LA BITACORA   *
+      *                      DE DYNAMIC-FILE-CREATION EN UN REPORTE    *
+      *                      DE CIFRAS DE CONTROL DEL DIA              *
+      *                                                                *
+      *================================================================*
+      * AUTOR       USER PROFILE URL                                   *
+      * ---------   -------------------------------------------------- *
+      * @loo-kuhs   https://github.com/loo-kuhs/                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. REPORTE-CONTROL-DIARIO.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT ARCHIVO-BITACORA
+               ASSIGN       TO "BITACORA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS EST-BITACORA.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  ARCHIVO-BITACORA.
+       01  REG-BITACORA.
+           05 BIT-FECHA                      PIC 9(06).
+           05 FILLER                         PIC X(01).
+           05 BIT-HORA                       PIC 9(06).
+           05 FILLER                         PIC X(01).
+           05 BIT-ARCHIVO-ENTRADA            PIC X(100).
+           05 FILLER                         PIC X(01).
+           05 BIT-REG-LEIDOS                 PIC 9(09).
+           05 FILLER                         PIC X(01).
+           05 BIT-REG-ESCRITOS               PIC 9(09).
+           05 FILLER                         PIC X(01).
+           05 BIT-ARCHIVOS-GENERADOS         PIC 9(03).
+           05 FILLER                         PIC X(01).
+           05 BIT-REG-RECHAZADOS             PIC 9(09).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       77  EST-BITACORA                     PIC X(02) VALUE SPACES.
+       77  FIN-ARCHIVO                      PIC 9(01) VALUE 00.
+       77  FECHA-REPORTE                    PIC 9(06) VALUE 00.
+
+       01  FORMATO-HORA.
+           05 FH-HORAS                      PIC 9(02).
+           05 FILLER                        PIC X(01) VALUE ":".
+           05 FH-MINUTOS                    PIC 9(02).
+           05 FILLER                        PIC X(01) VALUE ":".
+           05 FH-SEGUNDOS                   PIC 9(02).
+
+       01  CIFRAS-DEL-DIA.
+           05 TOTAL-CORRIDAS               PIC 9(05) VALUE 00.
+           05 TOTAL-REG-LEIDOS             PIC 9(09) VALUE 00.
+           05 TOTAL-REG-ESCRITOS           PIC 9(09) VALUE 00.
+           05 TOTAL-ARCHIVOS-GENERADOS     PIC 9(07) VALUE 00.
+           05 TOTAL-REG-RECHAZADOS         PIC 9(09) VALUE 00.
+
+       01  FORMATO-CIFRAS-DEL-DIA.
+           05 FORMATO-CORRIDAS             PIC ZZZZ9.
+           05 FORMATO-LEI                  PIC ZZZ,ZZZ,ZZ9.
+           05 FORMATO-ESC                  PIC ZZZ,ZZZ,ZZ9.
+           05 FORMATO-ARC                  PIC ZZZ,ZZZ,ZZ9.
+           05 FORMATO-RCH                  PIC ZZZ,ZZZ,ZZ9.
+
+       77  SW-BITACORA-OK                   PIC X(01) VALUE "S".
+           88 BITACORA-DISPONIBLE                      VALUE "S".
+           88 BITACORA-NO-DISPONIBLE                   VALUE "N".
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       000-CONTROLAR-PROGRAMA.
+           PERFORM 010-INICIAR-PROGRAMA
+               THRU 010-INICIAR-PROGRAMA-EXIT
+
+           IF BITACORA-DISPONIBLE
+               PERFORM 020-PROCESAR-REGISTROS
+                   UNTIL FIN-ARCHIVO = 01
+           END-IF
+
+           PERFORM 100-TERMINAR-PROGRAMA
+           .
+
+       010-INICIAR-PROGRAMA.
+
+           ACCEPT FECHA-REPORTE              FROM DATE
+
+           OPEN INPUT ARCHIVO-BITACORA
+
+           IF EST-BITACORA NOT = "00"
+               DISPLAY "NO EXISTE BITACORA (BITACORA) PARA REPORTAR, "
+               DISPLAY "SE ABORTA EL REPORTE"
+               MOVE "N"                     TO SW-BITACORA-OK
+               MOVE 01                      TO FIN-ARCHIVO
+               GO TO 010-INICIAR-PROGRAMA-EXIT
+           END-IF
+
+           DISPLAY "================================================="
+           DISPLAY "  REPORTE DE CONTROL DIARIO - DYNAMIC-FILE-CREATION"
+           DISPLAY "  FECHA DEL REPORTE: " FECHA-REPORTE
+           DISPLAY "================================================="
+           DISPLAY "ARCHIVO ENTRADA     HORA     LEIDOS  ESCRITOS ARCH "
+               "RECHAZADOS"
+
+           PERFORM 500-LEER-REGISTRO
+           .
+       010-INICIAR-PROGRAMA-EXIT.
+           EXIT.
+
+       020-PROCESAR-REGISTROS.
+
+           IF BIT-FECHA = FECHA-REPORTE
+               PERFORM 030-ACUMULAR-Y-MOSTRAR
+           END-IF
+
+           PERFORM 500-LEER-REGISTRO
+           .
+
+       030-ACUMULAR-Y-MOSTRAR.
+           ADD  +01                         TO TOTAL-CORRIDAS
+           ADD  BIT-REG-LEIDOS              TO TOTAL-REG-LEIDOS
+           ADD  BIT-REG-ESCRITOS            TO TOTAL-REG-ESCRITOS
+           ADD  BIT-ARCHIVOS-GENERADOS      TO TOTAL-ARCHIVOS-GENERADOS
+           ADD  BIT-REG-RECHAZADOS          TO TOTAL-REG-RECHAZADOS
+
+           MOVE BIT-HORA(1:2)               TO FH-HORAS
+           MOVE BIT-HORA(3:2)               TO FH-MINUTOS
+           MOVE BIT-HORA(5:2)               TO FH-SEGUNDOS
+
+           DISPLAY BIT-ARCHIVO-ENTRADA(1:16), " ", FORMATO-HORA, " ",
+                   BIT-REG-LEIDOS, " ", BIT-REG-ESCRITOS, " ",
+                   BIT-ARCHIVOS-GENERADOS, " ", BIT-REG-RECHAZADOS
+           .
+
+       500-LEER-REGISTRO.
+
+           READ ARCHIVO-BITACORA
+               AT END
+                   MOVE 01                  TO FIN-ARCHIVO
+           END-READ
+           .
+
+       100-TERMINAR-PROGRAMA.
+           IF BITACORA-DISPONIBLE
+               CLOSE ARCHIVO-BITACORA
+
+               PERFORM 990-PRESENTAR-CIFRAS-DEL-DIA
+           END-IF
+
+           STOP RUN
+           .
+
+       990-PRESENTAR-CIFRAS-DEL-DIA.
+           MOVE TOTAL-CORRIDAS              TO FORMATO-CORRIDAS
+           MOVE TOTAL-REG-LEIDOS            TO FORMATO-LEI
+           MOVE TOTAL-REG-ESCRITOS          TO FORMATO-ESC
+           MOVE TOTAL-ARCHIVOS-GENERADOS    TO FORMATO-ARC
+           MOVE TOTAL-REG-RECHAZADOS        TO FORMATO-RCH
+
+           DISPLAY "================================================="
+           DISPLAY "*  CORRIDAS DEL DIA........: " FORMATO-CORRIDAS
+           DISPLAY "*  REGISTROS LEIDOS........: " FORMATO-LEI
+           DISPLAY "*  REGISTROS ESCRITOS......: " FORMATO-ESC
+           DISPLAY "*  ARCHIVOS GENERADOS......: " FORMATO-ARC
+           DISPLAY "*  REGISTROS RECHAZADOS....: " FORMATO-RCH
+           DISPLAY "================================================="
+           .
+       END PROGRAM REPORTE-CONTROL-DIARIO.
