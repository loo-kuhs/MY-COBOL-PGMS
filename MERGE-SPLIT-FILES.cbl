@@ -0,0 +1,209 @@
+      *================================================================*
+      *           L O G    D E    M O D I F I C A C I O N E S          *
+      *================================================================*
+      *  AUTOR       FECHA   DESCRIPCION                               *
+      * ----------- -------- ----------------------------------------- *
+      * @loo-kuhs   09/08/26 PRIMERA VERSION - RECOMBINA LOS ARCHIVOS   *
+      *                      GENERADOS POR DYNAMIC-FILE-CREATION       *
+      * @loo-kuhs   09/08/26 OMITE LOS REGISTROS DE CABECERA (HDR) Y   *
+      *                      TRAILER (TRL) AL RECOMBINAR               *
+      * @loo-kuhs   09/08/26 CORRECCION: LA CABECERA Y EL TRAILER SE   *
+      *                      IDENTIFICABAN POR EL CONTENIDO DE LOS     *
+      *                      PRIMEROS 3 BYTES, LO QUE PODIA DESCARTAR  *
+      *                      UN REGISTRO DE DATOS LEGITIMO QUE         *
+      *                      EMPEZARA CON "HDR" O "TRL"; AHORA SE      *
+      *                      IDENTIFICAN POR SU POSICION FISICA EN EL  *
+      *                      ARCHIVO (PRIMER Y ULTIMO REGISTRO) USANDO *
+      *                      UN REGISTRO DE ADELANTO                   *
+      *                                                                *
+      *================================================================*
+      * AUTOR       USER PROFILE URL                                   *
+      * ---------   -------------------------------------------------- *
+      * @loo-kuhs   https://github.com/loo-kuhs/                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. MERGE-SPLIT-FILES.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT ARCHIVO-LECTURA
+               ASSIGN       TO NOMBRE-ARCHIVO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS EST-LECTURA.
+
+               SELECT ARCHIVO-SALIDA
+               ASSIGN       TO NOMBRE-ARCHIVO-SALIDA
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD  ARCHIVO-LECTURA.
+       01  REG-ENTRADA                      PIC X(30000).
+
+       FD  ARCHIVO-SALIDA.
+       01  REG-SALIDA                       PIC X(30000).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  NOMBRE-ARCHIVO                   PIC X(50).
+       01  NOMBRE-ARCHIVO-SALIDA            PIC X(50).
+
+       01  ARCHIVO-FORMATO.
+           05 NOMBRE-INICIAL                PIC X(44).
+           05 NUMERO-ARCHIVO                PIC 9(02).
+           05 EXTENCION-ARCHIVO             PIC X(04).
+
+       01  REG-PENDIENTE                    PIC X(30000).
+
+       01  PROCESO-REGISTROS.
+           05 REG-LEIDOS                    PIC 9(09) VALUE 00.
+           05 REG-ESCRITOS                  PIC 9(09) VALUE 00.
+
+       01  FORMATO-CIFRAS-CONTROL.
+           05 FORMATO-LEI                   PIC ZZZ,ZZZ,ZZ9.
+           05 FORMATO-ESC                   PIC ZZZ,ZZZ,ZZ9.
+
+       77  FIN-ARCHIVO                      PIC 9(01) VALUE 00.
+       77  CONTADOR-ARCHIVO                 PIC 9(02) VALUE 00.
+       77  ARCHIVO-INICIAL                  PIC 9(02) VALUE 00.
+       77  ARCHIVO-FINAL                    PIC 9(02) VALUE 00.
+       77  SW-HAY-PENDIENTE                 PIC X(01) VALUE "N".
+       77  EST-LECTURA                      PIC X(02) VALUE SPACES.
+       77  SW-DETENER-PROCESO               PIC X(01) VALUE "N".
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       000-CONTROLAR-PROGRAMA.
+           PERFORM 010-INICIAR-PROGRAMA
+           PERFORM 020-PROCESAR-ARCHIVOS
+               THRU 020-PROCESAR-ARCHIVOS-EXIT
+               UNTIL CONTADOR-ARCHIVO > ARCHIVO-FINAL
+               OR SW-DETENER-PROCESO = "S"
+           PERFORM 100-TERMINAR-PROGRAMA
+           .
+
+       010-INICIAR-PROGRAMA.
+
+           DISPLAY "INGRESE EL NOMBRE INICIAL DE LOS ARCHIVOS A UNIR: "
+           ACCEPT  NOMBRE-INICIAL
+
+           DISPLAY X"0D"
+           DISPLAY "INGRESE LA EXTENCION DE LOS ARCHIVOS A UNIR: "
+           ACCEPT  EXTENCION-ARCHIVO
+
+           DISPLAY X"0D"
+           DISPLAY "INGRESE EL NUMERO DE ARCHIVO INICIAL (CONTADOR): "
+           ACCEPT  ARCHIVO-INICIAL
+
+           DISPLAY X"0D"
+           DISPLAY "INGRESE EL NUMERO DE ARCHIVO FINAL (CONTADOR): "
+           ACCEPT  ARCHIVO-FINAL
+
+           DISPLAY X"0D"
+           DISPLAY "INGRESE EL NOMBRE DEL ARCHIVO UNIDO RESULTANTE: "
+           ACCEPT  NOMBRE-ARCHIVO-SALIDA
+
+           INSPECT NOMBRE-INICIAL           REPLACING ALL X"0D" BY " "
+           INSPECT EXTENCION-ARCHIVO        REPLACING ALL X"0D" BY " "
+           INSPECT ARCHIVO-INICIAL          REPLACING ALL X"0D" BY " "
+           INSPECT ARCHIVO-FINAL            REPLACING ALL X"0D" BY " "
+           INSPECT NOMBRE-ARCHIVO-SALIDA    REPLACING ALL X"0D" BY " "
+
+           MOVE ARCHIVO-INICIAL             TO CONTADOR-ARCHIVO
+
+           OPEN OUTPUT ARCHIVO-SALIDA
+           .
+
+       020-PROCESAR-ARCHIVOS.
+
+           MOVE  CONTADOR-ARCHIVO           TO NUMERO-ARCHIVO
+           STRING NOMBRE-INICIAL,
+                  NUMERO-ARCHIVO,
+                  ".",
+                  EXTENCION-ARCHIVO,
+                  DELIMITED BY SPACE
+               INTO NOMBRE-ARCHIVO
+           END-STRING
+
+           MOVE  SPACES                     TO EST-LECTURA
+           OPEN  INPUT ARCHIVO-LECTURA
+
+           IF EST-LECTURA NOT = "00"
+               DISPLAY NOMBRE-ARCHIVO, " NO EXISTE O NO ESTA DISPONIBLE"
+               DISPLAY "SE DETIENE LA UNION DE ARCHIVOS"
+               MOVE  "S"                    TO SW-DETENER-PROCESO
+               GO TO 020-PROCESAR-ARCHIVOS-EXIT
+           END-IF
+
+           MOVE  00                         TO FIN-ARCHIVO
+           MOVE  "N"                        TO SW-HAY-PENDIENTE
+
+           PERFORM 500-LEER-REGISTRO
+
+           IF FIN-ARCHIVO NOT = 01
+               PERFORM 500-LEER-REGISTRO
+               IF FIN-ARCHIVO NOT = 01
+                   MOVE REG-ENTRADA         TO REG-PENDIENTE
+                   MOVE "S"                 TO SW-HAY-PENDIENTE
+               END-IF
+           END-IF
+
+           PERFORM 510-COPIAR-REGISTROS
+               UNTIL SW-HAY-PENDIENTE = "N"
+
+           CLOSE ARCHIVO-LECTURA
+
+           DISPLAY NOMBRE-ARCHIVO, " INCORPORADO AL ARCHIVO UNIDO"
+           DISPLAY X"0D"
+
+           ADD   +01                        TO CONTADOR-ARCHIVO
+           .
+       020-PROCESAR-ARCHIVOS-EXIT.
+           EXIT.
+
+       500-LEER-REGISTRO.
+
+           READ ARCHIVO-LECTURA
+               AT END
+                   MOVE 01                  TO FIN-ARCHIVO
+               NOT AT END
+                   ADD +01                  TO REG-LEIDOS
+           END-READ
+           .
+
+       510-COPIAR-REGISTROS.
+
+           PERFORM 500-LEER-REGISTRO
+
+           IF FIN-ARCHIVO = 01
+               MOVE "N"                     TO SW-HAY-PENDIENTE
+           ELSE
+               MOVE  REG-PENDIENTE          TO REG-SALIDA
+               WRITE REG-SALIDA
+               ADD   +01                    TO REG-ESCRITOS
+               MOVE  REG-ENTRADA            TO REG-PENDIENTE
+           END-IF
+           .
+
+       100-TERMINAR-PROGRAMA.
+           CLOSE ARCHIVO-SALIDA
+
+           PERFORM 990-PRESENTAR-CIFRAS-CONTROL
+
+           STOP RUN
+           .
+
+       990-PRESENTAR-CIFRAS-CONTROL.
+           MOVE REG-LEIDOS                  TO FORMATO-LEI
+           MOVE REG-ESCRITOS                TO FORMATO-ESC
+
+           DISPLAY "****************************************"
+           DISPLAY "*     REGISTROS LEIDOS: " FORMATO-LEI "    *"
+           DISPLAY "*   REGISTROS ESCRITOS: " FORMATO-ESC "    *"
+           DISPLAY "****************************************"
+           .
+       END PROGRAM MERGE-SPLIT-FILES.
