@@ -4,7 +4,45 @@
       *  AUTOR       FECHA   DESCRIPCION                               *
       * ----------- -------- ----------------------------------------- *
       * @loo-kuhs   02/10/23 PRIMERA VERSION DEL SCRIPT                *
-      *                                                                *
+      * @loo-kuhs   09/08/26 SOPORTE DE ARCHIVO DE PARAMETROS PARA     *
+      *                      CORRIDA DESATENDIDA (SIN ACCEPT)          *
+      * @loo-kuhs   09/08/26 MANIFIESTO DE SALIDA CON CHECKSUM POR     *
+      *                      ARCHIVO GENERADO                          *
+      * @loo-kuhs   09/08/26 MODO DE DIVISION POR TAMANO EN BYTES,     *
+      *                      ALTERNO A LA DIVISION POR CANTIDAD        *
+      * @loo-kuhs   09/08/26 CHECKPOINT Y REINICIO PARA CORRIDAS       *
+      *                      INTERRUMPIDAS                             *
+      * @loo-kuhs   09/08/26 MODO DE DIVISION POR RANGO DE LLAVE,      *
+      *                      CON TABLA DE RANGOS EN ARCHIVO RANGOS     *
+      * @loo-kuhs   09/08/26 VALIDACION OPCIONAL DE REGISTROS CON      *
+      *                      CUARENTENA DE REGISTROS MAL FORMADOS      *
+      * @loo-kuhs   09/08/26 CABECERA Y TRAILER EN CADA ARCHIVO DE     *
+      *                      SALIDA GENERADO                           *
+      * @loo-kuhs   09/08/26 MODO DE DIVISION POR CONTENIDO, ARCHIVO   *
+      *                      DESTINO SEGUN EL VALOR DE UN CAMPO        *
+      * @loo-kuhs   09/08/26 BITACORA DIARIA CON UN RENGLON POR        *
+      *                      CORRIDA, PARA EL REPORTE DE CONTROL       *
+      * @loo-kuhs   09/08/26 CORRECCION: EL CHECKPOINT GUARDABA EL     *
+      *                      REGISTRO LEIDO POR ADELANTADO COMO SI YA  *
+      *                      ESTUVIERA ESCRITO; AHORA TAMBIEN GUARDA   *
+      *                      Y RESTAURA LOS REGISTROS ESCRITOS Y EL    *
+      *                      NOMBRE DEL ARCHIVO DE ENTRADA, PARA       *
+      *                      DETECTAR UN REINICIO CONTRA UN ARCHIVO    *
+      *                      DE ENTRADA DISTINTO AL DE LA CORRIDA      *
+      *                      INTERRUMPIDA                              *
+      * @loo-kuhs   09/08/26 MANIFIESTO Y RECHAZOS AHORA SE EXTIENDEN  *
+      *                      EN LUGAR DE RECREARSE AL REINICIAR UNA    *
+      *                      CORRIDA INTERRUMPIDA                      *
+      * @loo-kuhs   09/08/26 LIMITE DE 50 ARCHIVOS DESTINO EN LOS      *
+      *                      MODOS DE RANGO Y CONTENIDO AHORA DETIENE  *
+      *                      LA CORRIDA EN FORMA CONTROLADA EN VEZ DE  *
+      *                      DESBORDAR LA TABLA; LAS LLAVES FUERA DE   *
+      *                      RANGO SE ENVIAN A RECHAZOS EN VEZ DE      *
+      *                      CAER EN UN ARCHIVO NUMERO 99              *
+      * @loo-kuhs   09/08/26 EL LIMITE DE REGISTROS POR ARCHIVO AHORA  *
+      *                      SE CUENTA SOBRE LOS REGISTROS ESCRITOS,   *
+      *                      NO SOBRE LOS LEIDOS, PARA QUE LOS         *
+      *                      REGISTROS RECHAZADOS NO CONSUMAN CUPO     *
       *                                                                *
       *================================================================*
       * AUTOR       USER PROFILE URL                                   *
@@ -27,6 +65,36 @@
                SELECT ARCHIVO-SALIDA
                ASSIGN       TO NOMBRE-ARCHIVO
                ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT ARCHIVO-PARAMETROS
+               ASSIGN       TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS EST-PARAMETROS.
+
+               SELECT ARCHIVO-MANIFIESTO
+               ASSIGN       TO "MANIFEST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS EST-MANIFIESTO.
+
+               SELECT ARCHIVO-CHECKPOINT
+               ASSIGN       TO "CHECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS EST-CHECKPOINT.
+
+               SELECT ARCHIVO-RANGOS
+               ASSIGN       TO "RANGOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS EST-RANGOS.
+
+               SELECT ARCHIVO-RECHAZOS
+               ASSIGN       TO "RECHAZOS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS EST-RECHAZOS.
+
+               SELECT ARCHIVO-BITACORA
+               ASSIGN       TO "BITACORA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS EST-BITACORA.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -36,6 +104,72 @@
 
        FD  ARCHIVO-SALIDA.
        01  REG-SALIDA                       PIC X(30000).
+
+       FD  ARCHIVO-PARAMETROS.
+       01  REG-PARAMETROS.
+           05 PARM-ARCHIVO-ENTRADA          PIC X(100).
+           05 PARM-NOMBRE-INICIAL           PIC X(44).
+           05 PARM-EXTENCION-ARCHIVO        PIC X(04).
+           05 PARM-LIMITE-REGISTROS         PIC 9(09).
+           05 PARM-MODO-DIVISION            PIC X(01).
+           05 PARM-LIMITE-TAMANO            PIC 9(09).
+           05 PARM-LLAVE-OFFSET             PIC 9(05).
+           05 PARM-LLAVE-LONGITUD           PIC 9(05).
+           05 PARM-VALIDACION-ACTIVA        PIC X(01).
+           05 PARM-LONGITUD-MINIMA          PIC 9(05).
+           05 PARM-LONGITUD-MAXIMA          PIC 9(05).
+
+       FD  ARCHIVO-MANIFIESTO.
+       01  REG-MANIFIESTO.
+           05 MAN-NOMBRE-ARCHIVO             PIC X(50).
+           05 FILLER                         PIC X(01) VALUE SPACE.
+           05 MAN-REG-ESCRITOS               PIC 9(09).
+           05 FILLER                         PIC X(01) VALUE SPACE.
+           05 MAN-CHECKSUM                   PIC 9(10).
+
+       FD  ARCHIVO-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05 CHK-ARCHIVO-ENTRADA            PIC X(100).
+           05 FILLER                         PIC X(01) VALUE SPACE.
+           05 CHK-REG-LEIDOS                 PIC 9(09).
+           05 FILLER                         PIC X(01) VALUE SPACE.
+           05 CHK-REG-ESCRITOS               PIC 9(09).
+           05 FILLER                         PIC X(01) VALUE SPACE.
+           05 CHK-CONTADOR-ARCHIVO           PIC 9(02).
+           05 FILLER                         PIC X(01) VALUE SPACE.
+           05 CHK-REG-RECHAZADOS             PIC 9(09).
+
+       FD  ARCHIVO-RANGOS.
+       01  REG-RANGO.
+           05 RNG-LLAVE-BAJA                 PIC X(15).
+           05 FILLER                         PIC X(01).
+           05 RNG-LLAVE-ALTA                 PIC X(15).
+           05 FILLER                         PIC X(01).
+           05 RNG-NUMERO-ARCHIVO             PIC 9(02).
+
+       FD  ARCHIVO-RECHAZOS.
+       01  REG-RECHAZO.
+           05 RCH-NUMERO-REGISTRO            PIC 9(09).
+           05 FILLER                         PIC X(01) VALUE SPACE.
+           05 RCH-MOTIVO                     PIC X(25).
+           05 FILLER                         PIC X(01) VALUE SPACE.
+           05 RCH-DATO                       PIC X(30000).
+
+       FD  ARCHIVO-BITACORA.
+       01  REG-BITACORA.
+           05 BIT-FECHA                      PIC 9(06).
+           05 FILLER                         PIC X(01) VALUE SPACE.
+           05 BIT-HORA                       PIC 9(06).
+           05 FILLER                         PIC X(01) VALUE SPACE.
+           05 BIT-ARCHIVO-ENTRADA            PIC X(100).
+           05 FILLER                         PIC X(01) VALUE SPACE.
+           05 BIT-REG-LEIDOS                 PIC 9(09).
+           05 FILLER                         PIC X(01) VALUE SPACE.
+           05 BIT-REG-ESCRITOS               PIC 9(09).
+           05 FILLER                         PIC X(01) VALUE SPACE.
+           05 BIT-ARCHIVOS-GENERADOS         PIC 9(03).
+           05 FILLER                         PIC X(01) VALUE SPACE.
+           05 BIT-REG-RECHAZADOS             PIC 9(09).
       *-----------------------
        WORKING-STORAGE SECTION.
        01  ID-REG-LEIDO                     PIC X(30000).
@@ -51,28 +185,385 @@
        01  PROCESO-REGISTROS.
            05 REG-LEIDOS                    PIC 9(09) VALUE 00.
            05 REG-ESCRITOS                  PIC 9(09) VALUE 00.
+           05 REG-ESCRITOS-ARCHIVO          PIC 9(09) VALUE 00.
+
+       77  CHECKSUM-ARCHIVO                 PIC 9(10) VALUE 00.
+       77  LONGITUD-REG-SALIDA              PIC 9(05) VALUE 00.
+       77  IDX-CHECKSUM                     PIC 9(05) VALUE 00.
 
        01  FORMATO-CIFRAS-CONTROL.
            05 FORMATO-LEI                   PIC ZZZ,ZZZ,ZZ9.
            05 FORMATO-ESC                   PIC ZZZ,ZZZ,ZZ9.
+           05 FORMATO-RCH                   PIC ZZZ,ZZZ,ZZ9.
 
        77  FIN-ARCHIVO                      PIC 9(01) VALUE 00.
-       77  CONTADOR-REGS                    PIC 9(09) VALUE 00.
        77  CONTADOR-ARCHIVO                 PIC 9(02) VALUE 00.
        77  LIMITE-REGISTROS                 PIC 9(09) VALUE 00.
        77  LONGITUD-NOMBRE                  PIC 9(02) VALUE 00.
+
+       77  MODO-DIVISION                    PIC X(01) VALUE "C".
+           88 DIVISION-POR-CANTIDAD                     VALUE "C".
+           88 DIVISION-POR-TAMANO                       VALUE "T".
+           88 DIVISION-POR-RANGO                        VALUE "K".
+           88 DIVISION-POR-CONTENIDO                    VALUE "V".
+
+       77  LIMITE-TAMANO                    PIC 9(09) VALUE 00.
+       77  TAMANO-ARCHIVO                   PIC 9(09) VALUE 00.
+
+       77  LLAVE-OFFSET                     PIC 9(05) VALUE 00.
+       77  LLAVE-LONGITUD                   PIC 9(05) VALUE 00.
+       77  LLAVE-REGISTRO                   PIC X(15) VALUE SPACES.
+       77  LLAVE-REGISTRO-SANEADA           PIC X(15) VALUE SPACES.
+       77  LONGITUD-LLAVE-SANEADA           PIC 9(05) VALUE 00.
+       77  IDX-SANEAR                       PIC 9(05) VALUE 00.
+
+       77  FIN-RANGOS                       PIC 9(01) VALUE 00.
+       77  TOTAL-RANGOS                     PIC 9(03) VALUE 00.
+       77  IDX-RANGO                        PIC 9(03) VALUE 00.
+       77  ARCHIVO-DESTINO-RANGO            PIC 9(02) VALUE 00.
+
+       77  SW-RANGO-ENCONTRADO              PIC X(01) VALUE "N".
+           88 RANGO-ENCONTRADO                          VALUE "S".
+
+       01  TABLA-RANGOS.
+           05 RANGO-ENTRY                   OCCURS 30 TIMES.
+               10 RANGO-BAJA                PIC X(15).
+               10 RANGO-ALTA                PIC X(15).
+               10 RANGO-ARCHIVO             PIC 9(02).
+
+       77  NOMBRE-ARCHIVO-DESTINO           PIC X(50) VALUE SPACES.
+       77  NOMBRE-ARCHIVO-ABIERTO           PIC X(50) VALUE SPACES.
+
+       77  TOTAL-DESTINOS                   PIC 9(03) VALUE 00.
+       77  IDX-DESTINO                      PIC 9(03) VALUE 00.
+       77  IDX-DESTINO-ACTUAL               PIC 9(03) VALUE 00.
+
+       77  SW-DESTINO-ENCONTRADO            PIC X(01) VALUE "N".
+       77  SW-DESTINO-NUEVO                 PIC X(01) VALUE "N".
+
+       77  SW-DESTINOS-AGOTADOS             PIC X(01) VALUE "N".
+           88 DESTINOS-AGOTADOS                          VALUE "S".
+
+       01  TABLA-DESTINOS.
+           05 DESTINO-ENTRY                 OCCURS 50 TIMES.
+               10 DEST-NOMBRE-ARCHIVO       PIC X(50).
+               10 DEST-REG-ESCRITOS         PIC 9(09).
+               10 DEST-CHECKSUM             PIC 9(10).
+
+       77  VALIDACION-ACTIVA                PIC X(01) VALUE "N".
+           88 VALIDACION-HABILITADA                     VALUE "S".
+
+       77  LONGITUD-MINIMA                  PIC 9(05) VALUE 00.
+       77  LONGITUD-MAXIMA                  PIC 9(05) VALUE 30000.
+       77  LONGITUD-REG-LEIDO               PIC 9(05) VALUE 00.
+       77  REG-RECHAZADOS                   PIC 9(09) VALUE 00.
+       77  IDX-CARACTER                     PIC 9(05) VALUE 00.
+       77  MOTIVO-RECHAZO                   PIC X(25) VALUE SPACES.
+
+       77  SW-REGISTRO-VALIDO               PIC X(01) VALUE "S".
+           88 REGISTRO-VALIDO                           VALUE "S".
+           88 REGISTRO-INVALIDO                         VALUE "N".
+
+       77  FECHA-CORRIDA                    PIC 9(06) VALUE 00.
+       77  TRAILER-CONTADOR                 PIC 9(09) VALUE 00.
+       77  NOMBRE-ARCHIVO-YA-SELLADO        PIC X(50) VALUE SPACES.
+
+       01  REG-CABECERA.
+           05 CAB-LITERAL                   PIC X(03) VALUE "HDR".
+           05 FILLER                        PIC X(01) VALUE SPACE.
+           05 CAB-FECHA                     PIC 9(06).
+           05 FILLER                        PIC X(01) VALUE SPACE.
+           05 CAB-ARCHIVO-ENTRADA           PIC X(100).
+           05 FILLER                        PIC X(01) VALUE SPACE.
+           05 CAB-NUMERO-ARCHIVO            PIC 9(02).
+
+       01  REG-TRAILER.
+           05 TRL-LITERAL                   PIC X(03) VALUE "TRL".
+           05 FILLER                        PIC X(01) VALUE SPACE.
+           05 TRL-REG-ESCRITOS              PIC 9(09).
+
+       77  MODO-REINICIO                    PIC X(01) VALUE "N".
+           88 REINICIO-ACTIVO                           VALUE "S".
+
+       77  SW-REINICIO-APLICADO             PIC X(01) VALUE "N".
+       77  REGISTROS-A-SALTAR               PIC 9(09) VALUE 00.
+       77  IDX-SALTAR                       PIC 9(09) VALUE 00.
+       77  EST-CHECKPOINT                   PIC X(02) VALUE SPACES.
+       77  EST-MANIFIESTO                   PIC X(02) VALUE SPACES.
+       77  EST-RECHAZOS                     PIC X(02) VALUE SPACES.
+       77  EST-PARAMETROS                   PIC X(02) VALUE SPACES.
+       77  EST-RANGOS                       PIC X(02) VALUE SPACES.
+
+       77  MODO-EJECUCION                   PIC X(01) VALUE "I".
+           88 MODO-INTERACTIVO                          VALUE "I".
+           88 MODO-POR-PARAMETROS                       VALUE "P".
+
+       77  SW-PARAMETROS-OK                 PIC X(01) VALUE "S".
+           88 PARAMETROS-VALIDOS                        VALUE "S".
+           88 PARAMETROS-INVALIDOS                      VALUE "N".
+
+       77  EST-BITACORA                     PIC X(02) VALUE SPACES.
+       77  HORA-CORRIDA                     PIC 9(08) VALUE 00.
+       77  ARCHIVOS-GENERADOS               PIC 9(03) VALUE 00.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        000-CONTROLAR-PROGRAMA.
            PERFORM 010-INICIAR-PROGRAMA
-           PERFORM 020-MOVER-N-REGISTROS
-               UNTIL FIN-ARCHIVO = 01
+               THRU 010-INICIAR-PROGRAMA-EXIT
+
+           IF PARAMETROS-VALIDOS
+               PERFORM 020-MOVER-N-REGISTROS
+                   UNTIL FIN-ARCHIVO = 01
+           END-IF
+
            PERFORM 100-TERMINAR-PROGRAMA
            .
 
        010-INICIAR-PROGRAMA.
 
+           ACCEPT FECHA-CORRIDA              FROM DATE
+
+           ACCEPT MODO-EJECUCION            FROM ENVIRONMENT "DFC_MODO"
+           IF NOT MODO-POR-PARAMETROS
+               MOVE "I"                     TO MODO-EJECUCION
+           END-IF
+
+           IF MODO-POR-PARAMETROS
+               PERFORM 011-LEER-ARCHIVO-PARAMETROS
+                   THRU 011-LEER-ARCHIVO-PARAMETROS-EXIT
+           ELSE
+               PERFORM 012-ACEPTAR-PARAMETROS-INTERACTIVOS
+           END-IF
+
+           IF PARAMETROS-INVALIDOS
+               GO TO 010-INICIAR-PROGRAMA-EXIT
+           END-IF
+
+           ACCEPT MODO-REINICIO         FROM ENVIRONMENT "DFC_REINICIO"
+
+           IF REINICIO-ACTIVO
+              AND (DIVISION-POR-RANGO OR DIVISION-POR-CONTENIDO)
+               DISPLAY "REINICIO NO DISPONIBLE EN MODO K/V, SE IGNORA "
+               DISPLAY "Y SE INICIA DESDE EL PRINCIPIO"
+               MOVE "N"                     TO MODO-REINICIO
+           END-IF
+
+           IF REINICIO-ACTIVO
+               PERFORM 013-LEER-CHECKPOINT
+           END-IF
+
+           IF SW-REINICIO-APLICADO = "S"
+               ADD +01                      TO CONTADOR-ARCHIVO
+           END-IF
+
+           IF DIVISION-POR-RANGO OR DIVISION-POR-CONTENIDO
+               OPEN  INPUT ARCHIVO-LECTURA
+                    OUTPUT ARCHIVO-MANIFIESTO
+           ELSE
+               MOVE CONTADOR-ARCHIVO        TO NUMERO-ARCHIVO
+
+               STRING NOMBRE-INICIAL,
+                      NUMERO-ARCHIVO,
+                      ".",
+                      EXTENCION-ARCHIVO,
+                      DELIMITED BY SPACE
+                   INTO NOMBRE-ARCHIVO
+               END-STRING
+
+               OPEN  INPUT ARCHIVO-LECTURA
+                    OUTPUT ARCHIVO-SALIDA
+
+               IF SW-REINICIO-APLICADO = "S"
+                   MOVE SPACES              TO EST-MANIFIESTO
+                   OPEN EXTEND ARCHIVO-MANIFIESTO
+                   IF EST-MANIFIESTO NOT = "00"
+                       OPEN OUTPUT ARCHIVO-MANIFIESTO
+                   END-IF
+               ELSE
+                   OPEN OUTPUT ARCHIVO-MANIFIESTO
+               END-IF
+
+               PERFORM 580-ESCRIBIR-CABECERA
+           END-IF
+
+           IF VALIDACION-HABILITADA OR DIVISION-POR-RANGO
+               IF SW-REINICIO-APLICADO = "S"
+                   MOVE SPACES              TO EST-RECHAZOS
+                   OPEN EXTEND ARCHIVO-RECHAZOS
+                   IF EST-RECHAZOS NOT = "00"
+                       OPEN OUTPUT ARCHIVO-RECHAZOS
+                   END-IF
+               ELSE
+                   OPEN OUTPUT ARCHIVO-RECHAZOS
+               END-IF
+           END-IF
+
+           IF SW-REINICIO-APLICADO = "S"
+               PERFORM 501-LEER-Y-DESCARTAR
+                   VARYING IDX-SALTAR FROM 1 BY 1
+                   UNTIL IDX-SALTAR > REGISTROS-A-SALTAR
+                      OR FIN-ARCHIVO = 01
+           END-IF
+
+           PERFORM 500-LEER-REGISTRO
+           .
+       010-INICIAR-PROGRAMA-EXIT.
+           EXIT.
+
+       013-LEER-CHECKPOINT.
+           MOVE SPACES                      TO EST-CHECKPOINT
+           OPEN INPUT ARCHIVO-CHECKPOINT
+
+           IF EST-CHECKPOINT = "00"
+               READ ARCHIVO-CHECKPOINT
+               IF EST-CHECKPOINT = "00"
+                   IF CHK-ARCHIVO-ENTRADA = ARCHIVO-ENTRADA
+                       MOVE CHK-REG-LEIDOS      TO REG-LEIDOS
+                       MOVE CHK-REG-ESCRITOS    TO REG-ESCRITOS
+                       MOVE CHK-REG-RECHAZADOS  TO REG-RECHAZADOS
+                       MOVE CHK-REG-LEIDOS      TO REGISTROS-A-SALTAR
+                       MOVE CHK-CONTADOR-ARCHIVO TO CONTADOR-ARCHIVO
+                       MOVE "S"                 TO SW-REINICIO-APLICADO
+
+                       DISPLAY "REINICIO DESDE CHECKPOINT - ULTIMO "
+                       DISPLAY "ARCHIVO COMPLETO: " CHK-CONTADOR-ARCHIVO
+                       DISPLAY "REGISTROS YA PROCESADOS: "
+                               CHK-REG-LEIDOS
+                   ELSE
+                       DISPLAY "EL CHECKPOINT EXISTENTE CORRESPONDE A "
+                       DISPLAY "OTRO ARCHIVO DE ENTRADA, SE IGNORA Y "
+                       DISPLAY "SE INICIA DESDE EL PRINCIPIO"
+                   END-IF
+               END-IF
+               CLOSE ARCHIVO-CHECKPOINT
+           ELSE
+               DISPLAY "NO EXISTE CHECKPOINT PREVIO, SE INICIA DESDE "
+               DISPLAY "EL PRINCIPIO"
+           END-IF
+           .
+
+       011-LEER-ARCHIVO-PARAMETROS.
+
+           MOVE SPACES                      TO EST-PARAMETROS
+           OPEN INPUT ARCHIVO-PARAMETROS
+
+           IF EST-PARAMETROS NOT = "00"
+               DISPLAY "ARCHIVO DE PARAMETROS (PARMFILE) VACIO O "
+               DISPLAY "NO DISPONIBLE, SE ABORTA LA CORRIDA"
+               MOVE "N"                     TO SW-PARAMETROS-OK
+               MOVE 01                      TO FIN-ARCHIVO
+               GO TO 011-LEER-ARCHIVO-PARAMETROS-EXIT
+           END-IF
+
+           READ ARCHIVO-PARAMETROS
+               AT END
+                   DISPLAY "ARCHIVO DE PARAMETROS (PARMFILE) VACIO O "
+                   DISPLAY "NO DISPONIBLE, SE ABORTA LA CORRIDA"
+                   MOVE "N"                 TO SW-PARAMETROS-OK
+                   MOVE 01                  TO FIN-ARCHIVO
+           END-READ
+
+           CLOSE ARCHIVO-PARAMETROS
+
+           IF PARAMETROS-INVALIDOS
+               GO TO 011-LEER-ARCHIVO-PARAMETROS-EXIT
+           END-IF
+
+           MOVE PARM-ARCHIVO-ENTRADA        TO ARCHIVO-ENTRADA
+           MOVE PARM-NOMBRE-INICIAL         TO NOMBRE-INICIAL
+           MOVE PARM-EXTENCION-ARCHIVO      TO EXTENCION-ARCHIVO
+
+           IF PARM-LIMITE-REGISTROS IS NUMERIC
+               MOVE PARM-LIMITE-REGISTROS   TO LIMITE-REGISTROS
+           ELSE
+               DISPLAY "LIMITE DE REGISTROS INVALIDO EN EL ARCHIVO DE "
+               DISPLAY "PARAMETROS, SE ABORTA LA CORRIDA"
+               MOVE "N"                     TO SW-PARAMETROS-OK
+               MOVE 01                      TO FIN-ARCHIVO
+               GO TO 011-LEER-ARCHIVO-PARAMETROS-EXIT
+           END-IF
+
+           EVALUATE PARM-MODO-DIVISION
+               WHEN "T"
+                   MOVE "T"                 TO MODO-DIVISION
+               WHEN "K"
+                   MOVE "K"                 TO MODO-DIVISION
+               WHEN "V"
+                   MOVE "V"                 TO MODO-DIVISION
+               WHEN OTHER
+                   MOVE "C"                 TO MODO-DIVISION
+           END-EVALUATE
+
+           IF PARM-LIMITE-TAMANO IS NUMERIC
+               MOVE PARM-LIMITE-TAMANO      TO LIMITE-TAMANO
+           ELSE
+               MOVE 00                      TO LIMITE-TAMANO
+           END-IF
+
+           IF PARM-LLAVE-OFFSET IS NUMERIC AND PARM-LLAVE-OFFSET > 00
+               MOVE PARM-LLAVE-OFFSET       TO LLAVE-OFFSET
+           ELSE
+               MOVE 01                      TO LLAVE-OFFSET
+           END-IF
+
+           IF PARM-LLAVE-LONGITUD IS NUMERIC AND PARM-LLAVE-LONGITUD > 00
+               MOVE PARM-LLAVE-LONGITUD     TO LLAVE-LONGITUD
+           ELSE
+               MOVE 01                      TO LLAVE-LONGITUD
+           END-IF
+
+           DISPLAY "PARAMETROS TOMADOS DEL ARCHIVO DE CONTROL PARMFILE"
+           DISPLAY "  ARCHIVO DE ENTRADA.: " ARCHIVO-ENTRADA
+           DISPLAY "  NOMBRE INICIAL.....: " NOMBRE-INICIAL
+           DISPLAY "  EXTENCION ARCHIVO..: " EXTENCION-ARCHIVO
+           DISPLAY "  LIMITE REGISTROS...: " LIMITE-REGISTROS
+           DISPLAY "  MODO DE DIVISION...: " MODO-DIVISION
+           DISPLAY "  LIMITE DE TAMANO...: " LIMITE-TAMANO
+
+           IF DIVISION-POR-RANGO OR DIVISION-POR-CONTENIDO
+               DISPLAY "  OFFSET DE LLAVE....: " LLAVE-OFFSET
+               DISPLAY "  LONGITUD DE LLAVE..: " LLAVE-LONGITUD
+           END-IF
+
+           IF DIVISION-POR-RANGO
+               PERFORM 014-CARGAR-RANGOS
+                   THRU 014-CARGAR-RANGOS-EXIT
+               IF PARAMETROS-INVALIDOS
+                   GO TO 011-LEER-ARCHIVO-PARAMETROS-EXIT
+               END-IF
+           END-IF
+
+           IF PARM-VALIDACION-ACTIVA = "S"
+               MOVE "S"                     TO VALIDACION-ACTIVA
+           ELSE
+               MOVE "N"                     TO VALIDACION-ACTIVA
+           END-IF
+
+           IF PARM-LONGITUD-MINIMA IS NUMERIC
+               MOVE PARM-LONGITUD-MINIMA    TO LONGITUD-MINIMA
+           ELSE
+               MOVE 00                      TO LONGITUD-MINIMA
+           END-IF
+
+           IF PARM-LONGITUD-MAXIMA IS NUMERIC
+              AND PARM-LONGITUD-MAXIMA > 00
+               MOVE PARM-LONGITUD-MAXIMA    TO LONGITUD-MAXIMA
+           ELSE
+               MOVE 30000                   TO LONGITUD-MAXIMA
+           END-IF
+
+           IF VALIDACION-HABILITADA
+               DISPLAY "  VALIDACION DE REGISTROS...: ACTIVA"
+               DISPLAY "  LONGITUD MINIMA...........: " LONGITUD-MINIMA
+               DISPLAY "  LONGITUD MAXIMA...........: " LONGITUD-MAXIMA
+           END-IF
+           .
+       011-LEER-ARCHIVO-PARAMETROS-EXIT.
+           EXIT.
+
+       012-ACEPTAR-PARAMETROS-INTERACTIVOS.
+
            DISPLAY "NOMBRE DEL ARCHIVO A EXTRAER: "
            ACCEPT  ARCHIVO-ENTRADA
 
@@ -88,47 +579,399 @@
            DISPLAY "INGRESE EL LIMITE DE REGISTROS POR ARCHIVO: "
            ACCEPT  LIMITE-REGISTROS
 
+           DISPLAY X"0D"
+           DISPLAY "MODO DE DIVISION (C=CANTIDAD DE REGISTROS, "
+           DISPLAY "T=TAMANO EN BYTES, K=RANGO DE LLAVE, "
+           DISPLAY "V=CONTENIDO DE UN CAMPO): "
+           ACCEPT  MODO-DIVISION
+
+           DISPLAY X"0D"
+           DISPLAY "INGRESE EL LIMITE DE TAMANO EN BYTES POR ARCHIVO "
+           DISPLAY "(SOLO SI EL MODO ES T): "
+           ACCEPT  LIMITE-TAMANO
+
            INSPECT ARCHIVO-ENTRADA          REPLACING ALL X"0D" BY " "
            INSPECT NOMBRE-INICIAL           REPLACING ALL X"0D" BY " "
            INSPECT EXTENCION-ARCHIVO        REPLACING ALL X"0D" BY " "
            INSPECT LIMITE-REGISTROS         REPLACING ALL X"0D" BY " "
+           INSPECT MODO-DIVISION            REPLACING ALL X"0D" BY " "
+           INSPECT LIMITE-TAMANO            REPLACING ALL X"0D" BY " "
 
-           MOVE CONTADOR-ARCHIVO            TO NUMERO-ARCHIVO
+           IF NOT DIVISION-POR-TAMANO AND NOT DIVISION-POR-RANGO
+              AND NOT DIVISION-POR-CONTENIDO
+               MOVE "C"                     TO MODO-DIVISION
+           END-IF
+
+           IF DIVISION-POR-RANGO OR DIVISION-POR-CONTENIDO
+               DISPLAY X"0D"
+               DISPLAY "INGRESE EL OFFSET DEL CAMPO DENTRO DEL "
+               DISPLAY "REGISTRO (1 = PRIMERA POSICION): "
+               ACCEPT  LLAVE-OFFSET
+
+               DISPLAY X"0D"
+               DISPLAY "INGRESE LA LONGITUD DEL CAMPO (MAXIMO 15): "
+               ACCEPT  LLAVE-LONGITUD
+
+               INSPECT LLAVE-OFFSET         REPLACING ALL X"0D" BY " "
+               INSPECT LLAVE-LONGITUD       REPLACING ALL X"0D" BY " "
 
+               IF LLAVE-OFFSET = 00
+                   MOVE 01                  TO LLAVE-OFFSET
+               END-IF
+               IF LLAVE-LONGITUD = 00
+                   MOVE 01                  TO LLAVE-LONGITUD
+               END-IF
+           END-IF
+
+           IF DIVISION-POR-RANGO
+               PERFORM 014-CARGAR-RANGOS
+                   THRU 014-CARGAR-RANGOS-EXIT
+           END-IF
+
+           DISPLAY X"0D"
+           DISPLAY "VALIDAR REGISTROS ANTES DE ESCRIBIRLOS (S/N): "
+           ACCEPT  VALIDACION-ACTIVA
+           INSPECT VALIDACION-ACTIVA        REPLACING ALL X"0D" BY " "
+
+           IF VALIDACION-HABILITADA
+               DISPLAY X"0D"
+               DISPLAY "INGRESE LA LONGITUD MINIMA PERMITIDA: "
+               ACCEPT  LONGITUD-MINIMA
+
+               DISPLAY X"0D"
+               DISPLAY "INGRESE LA LONGITUD MAXIMA PERMITIDA: "
+               ACCEPT  LONGITUD-MAXIMA
+
+               INSPECT LONGITUD-MINIMA      REPLACING ALL X"0D" BY " "
+               INSPECT LONGITUD-MAXIMA      REPLACING ALL X"0D" BY " "
+
+               IF LONGITUD-MAXIMA = 00
+                   MOVE 30000               TO LONGITUD-MAXIMA
+               END-IF
+           END-IF
+           .
+
+       014-CARGAR-RANGOS.
+           MOVE 00                          TO TOTAL-RANGOS
+           MOVE 00                          TO FIN-RANGOS
+
+           MOVE SPACES                      TO EST-RANGOS
+           OPEN INPUT ARCHIVO-RANGOS
+
+           IF EST-RANGOS NOT = "00"
+               DISPLAY "ARCHIVO DE RANGOS (RANGOS) VACIO O NO "
+               DISPLAY "DISPONIBLE, SE ABORTA LA CORRIDA"
+               MOVE "N"                     TO SW-PARAMETROS-OK
+               MOVE 01                      TO FIN-ARCHIVO
+               GO TO 014-CARGAR-RANGOS-EXIT
+           END-IF
+
+           PERFORM 0141-LEER-UN-RANGO
+               UNTIL FIN-RANGOS = 01
+               OR TOTAL-RANGOS > 29
+
+           CLOSE ARCHIVO-RANGOS
+
+           DISPLAY "  RANGOS DE LLAVE CARGADOS...: " TOTAL-RANGOS
+           .
+       014-CARGAR-RANGOS-EXIT.
+           EXIT.
+
+       0141-LEER-UN-RANGO.
+           READ ARCHIVO-RANGOS
+               AT END
+                   MOVE 01                  TO FIN-RANGOS
+               NOT AT END
+                   ADD +01                  TO TOTAL-RANGOS
+                   MOVE RNG-LLAVE-BAJA
+                       TO RANGO-BAJA(TOTAL-RANGOS)
+                   MOVE RNG-LLAVE-ALTA
+                       TO RANGO-ALTA(TOTAL-RANGOS)
+                   MOVE RNG-NUMERO-ARCHIVO
+                       TO RANGO-ARCHIVO(TOTAL-RANGOS)
+           END-READ
+           .
+
+       020-MOVER-N-REGISTROS.
+
+           IF VALIDACION-HABILITADA AND REGISTRO-INVALIDO
+               PERFORM 570-ESCRIBIR-RECHAZO
+           ELSE
+               IF DIVISION-POR-RANGO
+                   PERFORM 550-ENRUTAR-POR-RANGO
+                       THRU 550-ENRUTAR-POR-RANGO-EXIT
+               ELSE
+                   IF DIVISION-POR-CONTENIDO
+                       PERFORM 552-ENRUTAR-POR-CONTENIDO
+                   ELSE
+                       MOVE  ID-REG-LEIDO   TO REG-SALIDA
+                       WRITE REG-SALIDA
+                       ADD   +01            TO REG-ESCRITOS
+                       ADD   +01            TO REG-ESCRITOS-ARCHIVO
+                       PERFORM 515-ACUMULAR-CHECKSUM
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM 500-LEER-REGISTRO
+
+           IF NOT DIVISION-POR-RANGO AND NOT DIVISION-POR-CONTENIDO
+              AND FIN-ARCHIVO NOT = 01
+             EVALUATE TRUE
+               WHEN DIVISION-POR-TAMANO
+                 IF TAMANO-ARCHIVO > LIMITE-TAMANO
+                     PERFORM 510-CERRAR-ABRIR-ARCHIVO
+                     DISPLAY NOMBRE-ARCHIVO, " CREADO, DATOS ESCRITOS ",
+                             REG-ESCRITOS
+                     DISPLAY X"0D"
+                 END-IF
+               WHEN OTHER
+                 IF REG-ESCRITOS-ARCHIVO >= LIMITE-REGISTROS
+                     PERFORM 510-CERRAR-ABRIR-ARCHIVO
+                     DISPLAY NOMBRE-ARCHIVO, " CREADO, DATOS ESCRITOS ",
+                             REG-ESCRITOS
+                     DISPLAY X"0D"
+                 END-IF
+             END-EVALUATE
+           END-IF
+           .
+
+       550-ENRUTAR-POR-RANGO.
+           MOVE ID-REG-LEIDO(LLAVE-OFFSET:LLAVE-LONGITUD)
+               TO LLAVE-REGISTRO
+
+           PERFORM 551-BUSCAR-RANGO
+
+           IF NOT RANGO-ENCONTRADO
+               MOVE "LLAVE FUERA DE RANGO"  TO MOTIVO-RECHAZO
+               PERFORM 570-ESCRIBIR-RECHAZO
+               GO TO 550-ENRUTAR-POR-RANGO-EXIT
+           END-IF
+
+           MOVE ARCHIVO-DESTINO-RANGO       TO NUMERO-ARCHIVO
+           MOVE SPACES                      TO NOMBRE-ARCHIVO-DESTINO
            STRING NOMBRE-INICIAL,
                   NUMERO-ARCHIVO,
                   ".",
                   EXTENCION-ARCHIVO,
                   DELIMITED BY SPACE
-               INTO NOMBRE-ARCHIVO
+               INTO NOMBRE-ARCHIVO-DESTINO
            END-STRING
 
-           OPEN  INPUT ARCHIVO-LECTURA
-                OUTPUT ARCHIVO-SALIDA
+           IF NOMBRE-ARCHIVO-DESTINO NOT = NOMBRE-ARCHIVO-ABIERTO
+               PERFORM 560-CAMBIAR-ARCHIVO-DESTINO
+                   THRU 560-CAMBIAR-ARCHIVO-DESTINO-EXIT
+           END-IF
 
-           PERFORM 500-LEER-REGISTRO
+           IF DESTINOS-AGOTADOS
+               DISPLAY "SE ALCANZO EL LIMITE DE 50 ARCHIVOS DESTINO "
+               DISPLAY "DISTINTOS, SE DETIENE LA CORRIDA"
+               MOVE 01                      TO FIN-ARCHIVO
+           ELSE
+               MOVE  ID-REG-LEIDO               TO REG-SALIDA
+               WRITE REG-SALIDA
+               ADD   +01                        TO REG-ESCRITOS
+               PERFORM 561-ACTUALIZAR-DESTINO
+           END-IF
            .
+       550-ENRUTAR-POR-RANGO-EXIT.
+           EXIT.
 
-       020-MOVER-N-REGISTROS.
+       551-BUSCAR-RANGO.
+           MOVE 99                          TO ARCHIVO-DESTINO-RANGO
+           MOVE "N"                         TO SW-RANGO-ENCONTRADO
 
-           MOVE  ID-REG-LEIDO               TO REG-SALIDA
-           WRITE REG-SALIDA
-           ADD   +01                        TO REG-ESCRITOS
+           PERFORM 5511-EVALUAR-UN-RANGO
+               VARYING IDX-RANGO FROM 1 BY 1
+               UNTIL IDX-RANGO > TOTAL-RANGOS
+               OR RANGO-ENCONTRADO
+           .
 
-           PERFORM 500-LEER-REGISTRO
+       5511-EVALUAR-UN-RANGO.
+           IF LLAVE-REGISTRO >= RANGO-BAJA(IDX-RANGO)
+              AND LLAVE-REGISTRO <= RANGO-ALTA(IDX-RANGO)
+               MOVE RANGO-ARCHIVO(IDX-RANGO) TO ARCHIVO-DESTINO-RANGO
+               MOVE "S"                      TO SW-RANGO-ENCONTRADO
+           END-IF
+           .
 
-           IF CONTADOR-REGS > LIMITE-REGISTROS THEN
-               PERFORM 510-CERRAR-ABRIR-ARCHIVO
-               DISPLAY NOMBRE-ARCHIVO, " CREADO, DATOS ESCRITOS ",
-                       REG-ESCRITOS
-               DISPLAY X"0D"
+       553-SANEAR-LLAVE-REGISTRO.
+           MOVE FUNCTION TRIM(LLAVE-REGISTRO) TO LLAVE-REGISTRO-SANEADA
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LLAVE-REGISTRO))
+               TO LONGITUD-LLAVE-SANEADA
+
+           IF LONGITUD-LLAVE-SANEADA = 00
+               MOVE 01                      TO LONGITUD-LLAVE-SANEADA
            END-IF
 
+           PERFORM 5531-SANEAR-UN-CARACTER
+               VARYING IDX-SANEAR FROM 1 BY 1
+               UNTIL IDX-SANEAR > LONGITUD-LLAVE-SANEADA
+           .
+
+       5531-SANEAR-UN-CARACTER.
+           IF LLAVE-REGISTRO-SANEADA(IDX-SANEAR:1) = SPACE
+              OR LLAVE-REGISTRO-SANEADA(IDX-SANEAR:1) = "/"
+               MOVE "_" TO LLAVE-REGISTRO-SANEADA(IDX-SANEAR:1)
+           END-IF
+           .
+
+       552-ENRUTAR-POR-CONTENIDO.
+           MOVE ID-REG-LEIDO(LLAVE-OFFSET:LLAVE-LONGITUD)
+               TO LLAVE-REGISTRO
+
+           PERFORM 553-SANEAR-LLAVE-REGISTRO
+
+           COMPUTE NUMERO-ARCHIVO = TOTAL-DESTINOS + 1
+
+           MOVE SPACES                      TO NOMBRE-ARCHIVO-DESTINO
+           STRING NOMBRE-INICIAL,
+                  LLAVE-REGISTRO-SANEADA(1:LONGITUD-LLAVE-SANEADA),
+                  ".",
+                  EXTENCION-ARCHIVO,
+                  DELIMITED BY SPACE
+               INTO NOMBRE-ARCHIVO-DESTINO
+           END-STRING
+
+           IF NOMBRE-ARCHIVO-DESTINO NOT = NOMBRE-ARCHIVO-ABIERTO
+               PERFORM 560-CAMBIAR-ARCHIVO-DESTINO
+                   THRU 560-CAMBIAR-ARCHIVO-DESTINO-EXIT
+           END-IF
+
+           IF DESTINOS-AGOTADOS
+               DISPLAY "SE ALCANZO EL LIMITE DE 50 ARCHIVOS DESTINO "
+               DISPLAY "DISTINTOS, SE DETIENE LA CORRIDA"
+               MOVE 01                      TO FIN-ARCHIVO
+           ELSE
+               MOVE  ID-REG-LEIDO               TO REG-SALIDA
+               WRITE REG-SALIDA
+               ADD   +01                        TO REG-ESCRITOS
+               PERFORM 561-ACTUALIZAR-DESTINO
+           END-IF
+           .
+
+       560-CAMBIAR-ARCHIVO-DESTINO.
+           IF NOMBRE-ARCHIVO-ABIERTO NOT = SPACES
+               CLOSE ARCHIVO-SALIDA
+           END-IF
+
+           MOVE NOMBRE-ARCHIVO-DESTINO      TO NOMBRE-ARCHIVO
+           PERFORM 562-BUSCAR-O-CREAR-DESTINO
+               THRU 562-BUSCAR-O-CREAR-DESTINO-EXIT
+
+           IF DESTINOS-AGOTADOS
+               MOVE SPACES                  TO NOMBRE-ARCHIVO-ABIERTO
+               GO TO 560-CAMBIAR-ARCHIVO-DESTINO-EXIT
+           END-IF
+
+           IF SW-DESTINO-NUEVO = "S"
+               OPEN OUTPUT ARCHIVO-SALIDA
+               PERFORM 580-ESCRIBIR-CABECERA
+           ELSE
+               OPEN EXTEND ARCHIVO-SALIDA
+           END-IF
+
+           MOVE NOMBRE-ARCHIVO-DESTINO      TO NOMBRE-ARCHIVO-ABIERTO
+           .
+       560-CAMBIAR-ARCHIVO-DESTINO-EXIT.
+           EXIT.
+
+       562-BUSCAR-O-CREAR-DESTINO.
+           MOVE "N"                         TO SW-DESTINO-ENCONTRADO
+           MOVE 00                          TO IDX-DESTINO-ACTUAL
+
+           PERFORM 5621-BUSCAR-UN-DESTINO
+               VARYING IDX-DESTINO FROM 1 BY 1
+               UNTIL IDX-DESTINO > TOTAL-DESTINOS
+               OR SW-DESTINO-ENCONTRADO = "S"
+
+           IF SW-DESTINO-ENCONTRADO = "S"
+               MOVE "N"                     TO SW-DESTINO-NUEVO
+           ELSE
+               IF TOTAL-DESTINOS > 49
+                   MOVE "S"                 TO SW-DESTINOS-AGOTADOS
+                   GO TO 562-BUSCAR-O-CREAR-DESTINO-EXIT
+               END-IF
+
+               ADD +01                      TO TOTAL-DESTINOS
+               MOVE TOTAL-DESTINOS          TO IDX-DESTINO-ACTUAL
+               MOVE NOMBRE-ARCHIVO-DESTINO
+                   TO DEST-NOMBRE-ARCHIVO(IDX-DESTINO-ACTUAL)
+               MOVE 00 TO DEST-REG-ESCRITOS(IDX-DESTINO-ACTUAL)
+               MOVE 00 TO DEST-CHECKSUM(IDX-DESTINO-ACTUAL)
+               MOVE "S"                     TO SW-DESTINO-NUEVO
+           END-IF
+           .
+       562-BUSCAR-O-CREAR-DESTINO-EXIT.
+           EXIT.
+
+       5621-BUSCAR-UN-DESTINO.
+           IF DEST-NOMBRE-ARCHIVO(IDX-DESTINO) = NOMBRE-ARCHIVO-DESTINO
+               MOVE "S"                     TO SW-DESTINO-ENCONTRADO
+               MOVE IDX-DESTINO             TO IDX-DESTINO-ACTUAL
+           END-IF
+           .
+
+       561-ACTUALIZAR-DESTINO.
+           ADD 1 TO DEST-REG-ESCRITOS(IDX-DESTINO-ACTUAL)
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(REG-SALIDA TRAILING))
+               TO LONGITUD-REG-SALIDA
+
+           PERFORM 5611-ACUMULAR-UN-CARACTER-DESTINO
+               VARYING IDX-CHECKSUM FROM 1 BY 1
+               UNTIL IDX-CHECKSUM > LONGITUD-REG-SALIDA
+           .
+
+       5611-ACUMULAR-UN-CARACTER-DESTINO.
+           COMPUTE DEST-CHECKSUM(IDX-DESTINO-ACTUAL) =
+               FUNCTION MOD(DEST-CHECKSUM(IDX-DESTINO-ACTUAL)
+                          + FUNCTION ORD(REG-SALIDA(IDX-CHECKSUM:1)),
+                            9999999999)
            .
 
        100-TERMINAR-PROGRAMA.
-           CLOSE ARCHIVO-LECTURA
-                 ARCHIVO-SALIDA
+           IF PARAMETROS-VALIDOS
+               IF DIVISION-POR-RANGO OR DIVISION-POR-CONTENIDO
+                   MOVE NOMBRE-ARCHIVO-ABIERTO
+                       TO NOMBRE-ARCHIVO-YA-SELLADO
+
+                   IF NOMBRE-ARCHIVO-ABIERTO NOT = SPACES
+                       MOVE DEST-REG-ESCRITOS(IDX-DESTINO-ACTUAL)
+                           TO TRAILER-CONTADOR
+                       PERFORM 581-ESCRIBIR-TRAILER
+                       CLOSE ARCHIVO-SALIDA
+                   END-IF
+
+                   PERFORM 524-SELLAR-DESTINO-PENDIENTE
+                       VARYING IDX-DESTINO FROM 1 BY 1
+                       UNTIL IDX-DESTINO > TOTAL-DESTINOS
+
+                   PERFORM 522-ESCRIBIR-MANIFIESTO-DESTINOS
+                   PERFORM 530-ESCRIBIR-CHECKPOINT
+                   CLOSE ARCHIVO-LECTURA
+                         ARCHIVO-MANIFIESTO
+
+                   MOVE TOTAL-DESTINOS      TO ARCHIVOS-GENERADOS
+               ELSE
+                   MOVE REG-ESCRITOS-ARCHIVO    TO TRAILER-CONTADOR
+                   PERFORM 581-ESCRIBIR-TRAILER
+                   PERFORM 520-ESCRIBIR-MANIFIESTO
+                   PERFORM 530-ESCRIBIR-CHECKPOINT
+                   CLOSE ARCHIVO-LECTURA
+                         ARCHIVO-SALIDA
+                         ARCHIVO-MANIFIESTO
+
+                   COMPUTE ARCHIVOS-GENERADOS =
+                       CONTADOR-ARCHIVO + 1
+               END-IF
+
+               IF VALIDACION-HABILITADA OR DIVISION-POR-RANGO
+                   CLOSE ARCHIVO-RECHAZOS
+               END-IF
+
+               PERFORM 590-ESCRIBIR-BITACORA
+           END-IF
 
            PERFORM 990-PRESENTAR-CIFRAS-CONTROL
 
@@ -141,16 +984,75 @@
                AT END
                    MOVE 01                  TO FIN-ARCHIVO
                NOT AT END
-                   ADD +01                  TO CONTADOR-REGS
                    ADD +01                  TO REG-LEIDOS
+                   PERFORM 502-VALIDAR-REGISTRO
            END-READ
 
            MOVE REG-ENTRADA                 TO ID-REG-LEIDO
            .
 
+       502-VALIDAR-REGISTRO.
+           MOVE "S"                         TO SW-REGISTRO-VALIDO
+           MOVE SPACES                      TO MOTIVO-RECHAZO
+
+           IF VALIDACION-HABILITADA
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(REG-ENTRADA TRAILING))
+                   TO LONGITUD-REG-LEIDO
+
+               IF LONGITUD-REG-LEIDO < LONGITUD-MINIMA
+                  OR LONGITUD-REG-LEIDO > LONGITUD-MAXIMA
+                   MOVE "N"                 TO SW-REGISTRO-VALIDO
+                   MOVE "LONGITUD INVALIDA" TO MOTIVO-RECHAZO
+               ELSE
+                   PERFORM 503-VERIFICAR-IMPRIMIBLE
+               END-IF
+           END-IF
+           .
+
+       503-VERIFICAR-IMPRIMIBLE.
+           PERFORM 5031-VERIFICAR-UN-CARACTER
+               VARYING IDX-CARACTER FROM 1 BY 1
+               UNTIL IDX-CARACTER > LONGITUD-REG-LEIDO
+               OR REGISTRO-INVALIDO
+           .
+
+       5031-VERIFICAR-UN-CARACTER.
+           IF FUNCTION ORD(REG-ENTRADA(IDX-CARACTER:1)) < 33
+              OR FUNCTION ORD(REG-ENTRADA(IDX-CARACTER:1)) > 127
+               MOVE "N"                     TO SW-REGISTRO-VALIDO
+               MOVE "CARACTER NO IMPRIMIBLE" TO MOTIVO-RECHAZO
+           END-IF
+           .
+
+       570-ESCRIBIR-RECHAZO.
+           MOVE SPACES                      TO REG-RECHAZO
+           MOVE REG-LEIDOS                  TO RCH-NUMERO-REGISTRO
+           MOVE MOTIVO-RECHAZO              TO RCH-MOTIVO
+           MOVE ID-REG-LEIDO                TO RCH-DATO
+
+           WRITE REG-RECHAZO
+
+           ADD +01                          TO REG-RECHAZADOS
+           .
+
+       501-LEER-Y-DESCARTAR.
+
+           READ ARCHIVO-LECTURA
+               AT END
+                   MOVE 01                  TO FIN-ARCHIVO
+           END-READ
+           .
+
        510-CERRAR-ABRIR-ARCHIVO.
+           MOVE REG-ESCRITOS-ARCHIVO        TO TRAILER-CONTADOR
+           PERFORM 581-ESCRIBIR-TRAILER
+
+           PERFORM 520-ESCRIBIR-MANIFIESTO
+
            CLOSE ARCHIVO-SALIDA
 
+           PERFORM 530-ESCRIBIR-CHECKPOINT
+
            ADD +01                          TO CONTADOR-ARCHIVO
            MOVE CONTADOR-ARCHIVO            TO NUMERO-ARCHIVO
            STRING NOMBRE-INICIAL,
@@ -162,18 +1064,140 @@
            END-STRING
 
            OPEN OUTPUT ARCHIVO-SALIDA
+           PERFORM 580-ESCRIBIR-CABECERA
+
+           MOVE 00                          TO REG-ESCRITOS-ARCHIVO
+           MOVE 00                          TO CHECKSUM-ARCHIVO
+           MOVE 00                          TO TAMANO-ARCHIVO
+           .
+
+       580-ESCRIBIR-CABECERA.
+           MOVE SPACES                      TO REG-SALIDA
+           MOVE "HDR"                       TO CAB-LITERAL
+           MOVE FECHA-CORRIDA               TO CAB-FECHA
+           MOVE ARCHIVO-ENTRADA             TO CAB-ARCHIVO-ENTRADA
+           MOVE NUMERO-ARCHIVO              TO CAB-NUMERO-ARCHIVO
+           MOVE REG-CABECERA                TO REG-SALIDA
+
+           WRITE REG-SALIDA
+           .
+
+       581-ESCRIBIR-TRAILER.
+           MOVE SPACES                      TO REG-SALIDA
+           MOVE "TRL"                       TO TRL-LITERAL
+           MOVE TRAILER-CONTADOR            TO TRL-REG-ESCRITOS
+           MOVE REG-TRAILER                 TO REG-SALIDA
+
+           WRITE REG-SALIDA
+           .
+
+       515-ACUMULAR-CHECKSUM.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(REG-SALIDA TRAILING))
+               TO LONGITUD-REG-SALIDA
+
+           ADD LONGITUD-REG-SALIDA          TO TAMANO-ARCHIVO
+
+           PERFORM 5151-ACUMULAR-UN-CARACTER
+               VARYING IDX-CHECKSUM FROM 1 BY 1
+               UNTIL IDX-CHECKSUM > LONGITUD-REG-SALIDA
+           .
+
+       5151-ACUMULAR-UN-CARACTER.
+           COMPUTE CHECKSUM-ARCHIVO =
+               FUNCTION MOD(CHECKSUM-ARCHIVO
+                          + FUNCTION ORD(REG-SALIDA(IDX-CHECKSUM:1)),
+                            9999999999)
+           .
+
+       520-ESCRIBIR-MANIFIESTO.
+           MOVE SPACES                      TO REG-MANIFIESTO
+           MOVE NOMBRE-ARCHIVO              TO MAN-NOMBRE-ARCHIVO
+           MOVE REG-ESCRITOS-ARCHIVO        TO MAN-REG-ESCRITOS
+           MOVE CHECKSUM-ARCHIVO            TO MAN-CHECKSUM
+
+           WRITE REG-MANIFIESTO
+           .
+
+       524-SELLAR-DESTINO-PENDIENTE.
+           IF DEST-NOMBRE-ARCHIVO(IDX-DESTINO)
+              NOT = NOMBRE-ARCHIVO-YA-SELLADO
+               MOVE DEST-NOMBRE-ARCHIVO(IDX-DESTINO) TO NOMBRE-ARCHIVO
+               OPEN EXTEND ARCHIVO-SALIDA
+
+               MOVE DEST-REG-ESCRITOS(IDX-DESTINO)   TO TRAILER-CONTADOR
+               PERFORM 581-ESCRIBIR-TRAILER
+
+               CLOSE ARCHIVO-SALIDA
+           END-IF
+           .
+
+       522-ESCRIBIR-MANIFIESTO-DESTINOS.
+           PERFORM 5221-ESCRIBIR-UN-DESTINO
+               VARYING IDX-DESTINO FROM 1 BY 1
+               UNTIL IDX-DESTINO > TOTAL-DESTINOS
+           .
+
+       5221-ESCRIBIR-UN-DESTINO.
+           MOVE SPACES                      TO REG-MANIFIESTO
+           MOVE DEST-NOMBRE-ARCHIVO(IDX-DESTINO)  TO MAN-NOMBRE-ARCHIVO
+           MOVE DEST-REG-ESCRITOS(IDX-DESTINO)    TO MAN-REG-ESCRITOS
+           MOVE DEST-CHECKSUM(IDX-DESTINO)        TO MAN-CHECKSUM
+
+           WRITE REG-MANIFIESTO
+           .
+
+       530-ESCRIBIR-CHECKPOINT.
+           MOVE SPACES                      TO REG-CHECKPOINT
+           MOVE ARCHIVO-ENTRADA             TO CHK-ARCHIVO-ENTRADA
+
+           IF FIN-ARCHIVO = 01
+               MOVE REG-LEIDOS              TO CHK-REG-LEIDOS
+           ELSE
+               COMPUTE CHK-REG-LEIDOS = REG-LEIDOS - 1
+           END-IF
+
+           MOVE REG-ESCRITOS                TO CHK-REG-ESCRITOS
+           MOVE CONTADOR-ARCHIVO            TO CHK-CONTADOR-ARCHIVO
+           MOVE REG-RECHAZADOS              TO CHK-REG-RECHAZADOS
+
+           OPEN OUTPUT ARCHIVO-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE ARCHIVO-CHECKPOINT
+           .
+
+       590-ESCRIBIR-BITACORA.
+           MOVE SPACES                      TO EST-BITACORA
+           OPEN EXTEND ARCHIVO-BITACORA
+
+           IF EST-BITACORA NOT = "00"
+               OPEN OUTPUT ARCHIVO-BITACORA
+           END-IF
+
+           ACCEPT HORA-CORRIDA               FROM TIME
+
+           MOVE SPACES                      TO REG-BITACORA
+           MOVE FECHA-CORRIDA                TO BIT-FECHA
+           MOVE HORA-CORRIDA(1:6)            TO BIT-HORA
+           MOVE ARCHIVO-ENTRADA              TO BIT-ARCHIVO-ENTRADA
+           MOVE REG-LEIDOS                   TO BIT-REG-LEIDOS
+           MOVE REG-ESCRITOS                 TO BIT-REG-ESCRITOS
+           MOVE ARCHIVOS-GENERADOS           TO BIT-ARCHIVOS-GENERADOS
+           MOVE REG-RECHAZADOS               TO BIT-REG-RECHAZADOS
 
+           WRITE REG-BITACORA
 
-           MOVE 00                          TO CONTADOR-REGS
+           CLOSE ARCHIVO-BITACORA
            .
 
        990-PRESENTAR-CIFRAS-CONTROL.
            MOVE REG-LEIDOS                  TO FORMATO-LEI
            MOVE REG-ESCRITOS                TO FORMATO-ESC
+           MOVE REG-RECHAZADOS              TO FORMATO-RCH
 
            DISPLAY "****************************************"
            DISPLAY "*     REGISTROS LEIDOS: " FORMATO-LEI "    *"
            DISPLAY "*   REGISTROS ESCRITOS: " FORMATO-ESC "    *"
+           DISPLAY "*  REGISTROS RECHAZADOS: " FORMATO-RCH "   *"
            DISPLAY "****************************************"
            .
        END PROGRAM DYNAMIC-FILE-CREATION.
